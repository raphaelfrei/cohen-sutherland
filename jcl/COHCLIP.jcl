@@ -0,0 +1,39 @@
+//COHCLIP  JOB (ACCTNO),'PLOT PREP BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS COHENSUTHERLAND IN BATCH (LOTE) MODE AGAINST THE
+//* NIGHTLY PLOT-PREP LINE FILE, USING THE VPMASTER VIEWPORT
+//* "FULL" AND NOT RESTARTING FROM A PRIOR CHECKPOINT.
+//*
+//* SYSIN SUPPLIES THE FOUR ACCEPT RESPONSES THE PROGRAM ASKS
+//* FOR BEFORE IT STARTS PROCESSING LINEIN UNATTENDED:
+//*   1) MODE SELECTION          -> 2 (RECORTE DE RETA - LOTE)
+//*   2) VIEWPORT SOURCE         -> C (CADASTRO)
+//*   3) VIEWPORT ID             -> FULL
+//*   4) RESTART FROM CHECKPOINT -> N (NAO)
+//* PROGRAM-ID COHENSUTHERLAND IS LINK-EDITED INTO PROD.PLOT.LOADLIB
+//* UNDER THE 8-CHARACTER MEMBER NAME COHENSUT (SHOP STANDARD
+//* TRUNCATION OF THE 15-CHARACTER PROGRAM-ID TO A VALID MEMBER
+//* NAME) - PGM=COHENSUT BELOW LOADS THAT MEMBER.
+//*--------------------------------------------------------------*
+//CLIP     EXEC PGM=COHENSUT
+//STEPLIB  DD DSN=PROD.PLOT.LOADLIB,DISP=SHR
+//LINEIN   DD DSN=PROD.PLOT.LINEIN,DISP=SHR
+//LINEOUT  DD DSN=PROD.PLOT.LINEOUT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=57,BLKSIZE=0)
+//RPTOUT   DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.PLOT.AUDITLOG,DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//VPMASTER DD DSN=PROD.PLOT.VPMASTER,DISP=SHR
+//CHKPT    DD DSN=PROD.PLOT.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//SYSIN    DD  *
+2
+C
+FULL
+N
+/*
+//SYSOUT   DD SYSOUT=*

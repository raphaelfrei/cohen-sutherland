@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: LINEREC
+      * Purpose:  Line segment record for the batch input dataset read
+      *           by cohenSutherland (X1,Y1,X2,Y2 - same shape as the
+      *           WS-XONE/WS-YONE/WS-XTWO/WS-YTWO fields).
+      ******************************************************************
+       01 LN-REGISTRO-LINHA.
+           05 LN-X1              PIC S999V99 SIGN LEADING SEPARATE.
+           05 LN-Y1              PIC S999V99 SIGN LEADING SEPARATE.
+           05 LN-X2              PIC S999V99 SIGN LEADING SEPARATE.
+           05 LN-Y2              PIC S999V99 SIGN LEADING SEPARATE.

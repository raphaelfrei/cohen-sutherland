@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: VIEWPORT
+      * Purpose:  Viewport master record, keyed by a short viewport ID
+      *           (e.g. FULL, Q1, Q2). Used by cohenSutherland both to
+      *           look entries up and to maintain them (include, alter,
+      *           delete, list).
+      ******************************************************************
+       01 VP-REGISTRO-VIEWPORT.
+           05 VP-ID               PIC X(04).
+           05 VP-DESCRICAO        PIC X(20).
+           05 VP-XMIN              PIC S999V99 SIGN LEADING SEPARATE.
+           05 VP-XMAX              PIC S999V99 SIGN LEADING SEPARATE.
+           05 VP-YMIN              PIC S999V99 SIGN LEADING SEPARATE.
+           05 VP-YMAX              PIC S999V99 SIGN LEADING SEPARATE.

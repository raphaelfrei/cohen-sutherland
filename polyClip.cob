@@ -0,0 +1,393 @@
+      ******************************************************************
+      * Author:  Raphael Frei
+      * Date:    09/08/2026
+      * Purpose: Sutherland-Hodgman polygon clip, called by
+      *          cohenSutherland's polygon mode against the same
+      *          WS-XMIN/WS-XMAX/WS-YMIN/WS-YMAX viewport used for
+      *          line clipping.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLYCLIP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77 WS-IDX-ANT           PIC 99 VALUE ZERO.
+
+       77 WS-DENTRO-ATU        PIC X(01) VALUE "N".
+           88 WS-PONTO-ATU-DENTRO     VALUE "S".
+       77 WS-DENTRO-ANT        PIC X(01) VALUE "N".
+           88 WS-PONTO-ANT-DENTRO     VALUE "S".
+
+       77 WS-INTERSEC-X        PIC S999V99 VALUE ZERO.
+       77 WS-INTERSEC-Y        PIC S999V99 VALUE ZERO.
+
+      ****** POLIGONO DE TRABALHO (LISTA CORRENTE E LISTA RESULTADO
+      ****** DE CADA PASSAGEM DE BORDA)
+       01 WK-LISTA-VERTICES.
+           05 WK-QTDE-VERTICES  PIC 99 VALUE ZERO.
+           05 WK-VERTICE OCCURS 40 TIMES
+                          INDEXED BY WK-IDX.
+               10 WK-VERT-X     PIC S999V99.
+               10 WK-VERT-Y     PIC S999V99.
+
+       01 WK2-LISTA-VERTICES.
+           05 WK2-QTDE-VERTICES PIC 99 VALUE ZERO.
+           05 WK2-VERTICE OCCURS 40 TIMES
+                          INDEXED BY WK2-IDX.
+               10 WK2-VERT-X    PIC S999V99.
+               10 WK2-VERT-Y    PIC S999V99.
+
+       LINKAGE SECTION.
+
+       77 LK-XMIN               PIC S999V99.
+       77 LK-XMAX               PIC S999V99.
+       77 LK-YMIN               PIC S999V99.
+       77 LK-YMAX               PIC S999V99.
+
+       01 LK-E-LISTA-VERTICES.
+           05 LK-E-QTDE-VERTICES PIC 99.
+           05 LK-E-VERTICE OCCURS 40 TIMES
+                          INDEXED BY LK-E-IDX.
+               10 LK-E-VERT-X   PIC S999V99.
+               10 LK-E-VERT-Y   PIC S999V99.
+
+       01 LK-S-LISTA-VERTICES.
+           05 LK-S-QTDE-VERTICES PIC 99.
+           05 LK-S-VERTICE OCCURS 40 TIMES
+                          INDEXED BY LK-S-IDX.
+               10 LK-S-VERT-X   PIC S999V99.
+               10 LK-S-VERT-Y   PIC S999V99.
+
+       PROCEDURE DIVISION USING LK-XMIN LK-XMAX LK-YMIN LK-YMAX
+                                LK-E-LISTA-VERTICES
+                                LK-S-LISTA-VERTICES.
+
+       P-CLIPA-POLIGONO.
+
+            MOVE LK-E-LISTA-VERTICES TO WK-LISTA-VERTICES
+
+            PERFORM P-CLIPA-BORDA-ESQUERDA THRU
+                    P-CLIPA-BORDA-ESQUERDA-FIM
+            PERFORM P-CLIPA-BORDA-DIREITA THRU
+                    P-CLIPA-BORDA-DIREITA-FIM
+            PERFORM P-CLIPA-BORDA-BASE THRU P-CLIPA-BORDA-BASE-FIM
+            PERFORM P-CLIPA-BORDA-TOPO THRU P-CLIPA-BORDA-TOPO-FIM
+
+            MOVE WK-LISTA-VERTICES TO LK-S-LISTA-VERTICES
+
+            GOBACK
+            .
+       P-CLIPA-POLIGONO-FIM.
+
+      ******************************************************************
+      * BORDA ESQUERDA - DENTRO QUANDO X >= XMIN
+      ******************************************************************
+
+       P-CLIPA-BORDA-ESQUERDA.
+
+            MOVE ZERO TO WK2-QTDE-VERTICES
+
+            IF WK-QTDE-VERTICES > 0
+                PERFORM P-ESQ-PROCESSA-VERTICE THRU
+                        P-ESQ-PROCESSA-VERTICE-FIM
+                    VARYING WK-IDX FROM 1 BY 1
+                    UNTIL WK-IDX > WK-QTDE-VERTICES
+            END-IF
+
+            MOVE WK2-LISTA-VERTICES TO WK-LISTA-VERTICES
+            .
+       P-CLIPA-BORDA-ESQUERDA-FIM.
+
+       P-ESQ-PROCESSA-VERTICE.
+
+            IF WK-IDX = 1
+                MOVE WK-QTDE-VERTICES TO WS-IDX-ANT
+            ELSE
+                COMPUTE WS-IDX-ANT = WK-IDX - 1
+            END-IF
+
+            MOVE "N" TO WS-DENTRO-ATU
+            IF WK-VERT-X (WK-IDX) >= LK-XMIN
+                MOVE "S" TO WS-DENTRO-ATU
+            END-IF
+
+            MOVE "N" TO WS-DENTRO-ANT
+            IF WK-VERT-X (WS-IDX-ANT) >= LK-XMIN
+                MOVE "S" TO WS-DENTRO-ANT
+            END-IF
+
+            IF WS-PONTO-ATU-DENTRO
+                IF NOT WS-PONTO-ANT-DENTRO
+                    COMPUTE WS-INTERSEC-Y =
+                        WK-VERT-Y (WS-IDX-ANT) +
+                        (WK-VERT-Y (WK-IDX) - WK-VERT-Y (WS-IDX-ANT)) *
+                        (LK-XMIN - WK-VERT-X (WS-IDX-ANT)) /
+                        (WK-VERT-X (WK-IDX) - WK-VERT-X (WS-IDX-ANT))
+                    IF WK2-QTDE-VERTICES < 40
+                        ADD 1 TO WK2-QTDE-VERTICES
+                        MOVE LK-XMIN TO WK2-VERT-X (WK2-QTDE-VERTICES)
+                        MOVE WS-INTERSEC-Y TO
+                             WK2-VERT-Y (WK2-QTDE-VERTICES)
+                    END-IF
+                END-IF
+                IF WK2-QTDE-VERTICES < 40
+                    ADD 1 TO WK2-QTDE-VERTICES
+                    MOVE WK-VERT-X (WK-IDX) TO
+                         WK2-VERT-X (WK2-QTDE-VERTICES)
+                    MOVE WK-VERT-Y (WK-IDX) TO
+                         WK2-VERT-Y (WK2-QTDE-VERTICES)
+                END-IF
+            ELSE
+                IF WS-PONTO-ANT-DENTRO
+                    COMPUTE WS-INTERSEC-Y =
+                        WK-VERT-Y (WS-IDX-ANT) +
+                        (WK-VERT-Y (WK-IDX) - WK-VERT-Y (WS-IDX-ANT)) *
+                        (LK-XMIN - WK-VERT-X (WS-IDX-ANT)) /
+                        (WK-VERT-X (WK-IDX) - WK-VERT-X (WS-IDX-ANT))
+                    IF WK2-QTDE-VERTICES < 40
+                        ADD 1 TO WK2-QTDE-VERTICES
+                        MOVE LK-XMIN TO WK2-VERT-X (WK2-QTDE-VERTICES)
+                        MOVE WS-INTERSEC-Y TO
+                             WK2-VERT-Y (WK2-QTDE-VERTICES)
+                    END-IF
+                END-IF
+            END-IF
+            .
+       P-ESQ-PROCESSA-VERTICE-FIM.
+
+      ******************************************************************
+      * BORDA DIREITA - DENTRO QUANDO X <= XMAX
+      ******************************************************************
+
+       P-CLIPA-BORDA-DIREITA.
+
+            MOVE ZERO TO WK2-QTDE-VERTICES
+
+            IF WK-QTDE-VERTICES > 0
+                PERFORM P-DIR-PROCESSA-VERTICE THRU
+                        P-DIR-PROCESSA-VERTICE-FIM
+                    VARYING WK-IDX FROM 1 BY 1
+                    UNTIL WK-IDX > WK-QTDE-VERTICES
+            END-IF
+
+            MOVE WK2-LISTA-VERTICES TO WK-LISTA-VERTICES
+            .
+       P-CLIPA-BORDA-DIREITA-FIM.
+
+       P-DIR-PROCESSA-VERTICE.
+
+            IF WK-IDX = 1
+                MOVE WK-QTDE-VERTICES TO WS-IDX-ANT
+            ELSE
+                COMPUTE WS-IDX-ANT = WK-IDX - 1
+            END-IF
+
+            MOVE "N" TO WS-DENTRO-ATU
+            IF WK-VERT-X (WK-IDX) <= LK-XMAX
+                MOVE "S" TO WS-DENTRO-ATU
+            END-IF
+
+            MOVE "N" TO WS-DENTRO-ANT
+            IF WK-VERT-X (WS-IDX-ANT) <= LK-XMAX
+                MOVE "S" TO WS-DENTRO-ANT
+            END-IF
+
+            IF WS-PONTO-ATU-DENTRO
+                IF NOT WS-PONTO-ANT-DENTRO
+                    COMPUTE WS-INTERSEC-Y =
+                        WK-VERT-Y (WS-IDX-ANT) +
+                        (WK-VERT-Y (WK-IDX) - WK-VERT-Y (WS-IDX-ANT)) *
+                        (LK-XMAX - WK-VERT-X (WS-IDX-ANT)) /
+                        (WK-VERT-X (WK-IDX) - WK-VERT-X (WS-IDX-ANT))
+                    IF WK2-QTDE-VERTICES < 40
+                        ADD 1 TO WK2-QTDE-VERTICES
+                        MOVE LK-XMAX TO WK2-VERT-X (WK2-QTDE-VERTICES)
+                        MOVE WS-INTERSEC-Y TO
+                             WK2-VERT-Y (WK2-QTDE-VERTICES)
+                    END-IF
+                END-IF
+                IF WK2-QTDE-VERTICES < 40
+                    ADD 1 TO WK2-QTDE-VERTICES
+                    MOVE WK-VERT-X (WK-IDX) TO
+                         WK2-VERT-X (WK2-QTDE-VERTICES)
+                    MOVE WK-VERT-Y (WK-IDX) TO
+                         WK2-VERT-Y (WK2-QTDE-VERTICES)
+                END-IF
+            ELSE
+                IF WS-PONTO-ANT-DENTRO
+                    COMPUTE WS-INTERSEC-Y =
+                        WK-VERT-Y (WS-IDX-ANT) +
+                        (WK-VERT-Y (WK-IDX) - WK-VERT-Y (WS-IDX-ANT)) *
+                        (LK-XMAX - WK-VERT-X (WS-IDX-ANT)) /
+                        (WK-VERT-X (WK-IDX) - WK-VERT-X (WS-IDX-ANT))
+                    IF WK2-QTDE-VERTICES < 40
+                        ADD 1 TO WK2-QTDE-VERTICES
+                        MOVE LK-XMAX TO WK2-VERT-X (WK2-QTDE-VERTICES)
+                        MOVE WS-INTERSEC-Y TO
+                             WK2-VERT-Y (WK2-QTDE-VERTICES)
+                    END-IF
+                END-IF
+            END-IF
+            .
+       P-DIR-PROCESSA-VERTICE-FIM.
+
+      ******************************************************************
+      * BORDA BASE (INFERIOR) - DENTRO QUANDO Y >= YMIN
+      ******************************************************************
+
+       P-CLIPA-BORDA-BASE.
+
+            MOVE ZERO TO WK2-QTDE-VERTICES
+
+            IF WK-QTDE-VERTICES > 0
+                PERFORM P-BASE-PROCESSA-VERTICE THRU
+                        P-BASE-PROCESSA-VERTICE-FIM
+                    VARYING WK-IDX FROM 1 BY 1
+                    UNTIL WK-IDX > WK-QTDE-VERTICES
+            END-IF
+
+            MOVE WK2-LISTA-VERTICES TO WK-LISTA-VERTICES
+            .
+       P-CLIPA-BORDA-BASE-FIM.
+
+       P-BASE-PROCESSA-VERTICE.
+
+            IF WK-IDX = 1
+                MOVE WK-QTDE-VERTICES TO WS-IDX-ANT
+            ELSE
+                COMPUTE WS-IDX-ANT = WK-IDX - 1
+            END-IF
+
+            MOVE "N" TO WS-DENTRO-ATU
+            IF WK-VERT-Y (WK-IDX) >= LK-YMIN
+                MOVE "S" TO WS-DENTRO-ATU
+            END-IF
+
+            MOVE "N" TO WS-DENTRO-ANT
+            IF WK-VERT-Y (WS-IDX-ANT) >= LK-YMIN
+                MOVE "S" TO WS-DENTRO-ANT
+            END-IF
+
+            IF WS-PONTO-ATU-DENTRO
+                IF NOT WS-PONTO-ANT-DENTRO
+                    COMPUTE WS-INTERSEC-X =
+                        WK-VERT-X (WS-IDX-ANT) +
+                        (WK-VERT-X (WK-IDX) - WK-VERT-X (WS-IDX-ANT)) *
+                        (LK-YMIN - WK-VERT-Y (WS-IDX-ANT)) /
+                        (WK-VERT-Y (WK-IDX) - WK-VERT-Y (WS-IDX-ANT))
+                    IF WK2-QTDE-VERTICES < 40
+                        ADD 1 TO WK2-QTDE-VERTICES
+                        MOVE WS-INTERSEC-X TO
+                             WK2-VERT-X (WK2-QTDE-VERTICES)
+                        MOVE LK-YMIN TO WK2-VERT-Y (WK2-QTDE-VERTICES)
+                    END-IF
+                END-IF
+                IF WK2-QTDE-VERTICES < 40
+                    ADD 1 TO WK2-QTDE-VERTICES
+                    MOVE WK-VERT-X (WK-IDX) TO
+                         WK2-VERT-X (WK2-QTDE-VERTICES)
+                    MOVE WK-VERT-Y (WK-IDX) TO
+                         WK2-VERT-Y (WK2-QTDE-VERTICES)
+                END-IF
+            ELSE
+                IF WS-PONTO-ANT-DENTRO
+                    COMPUTE WS-INTERSEC-X =
+                        WK-VERT-X (WS-IDX-ANT) +
+                        (WK-VERT-X (WK-IDX) - WK-VERT-X (WS-IDX-ANT)) *
+                        (LK-YMIN - WK-VERT-Y (WS-IDX-ANT)) /
+                        (WK-VERT-Y (WK-IDX) - WK-VERT-Y (WS-IDX-ANT))
+                    IF WK2-QTDE-VERTICES < 40
+                        ADD 1 TO WK2-QTDE-VERTICES
+                        MOVE WS-INTERSEC-X TO
+                             WK2-VERT-X (WK2-QTDE-VERTICES)
+                        MOVE LK-YMIN TO WK2-VERT-Y (WK2-QTDE-VERTICES)
+                    END-IF
+                END-IF
+            END-IF
+            .
+       P-BASE-PROCESSA-VERTICE-FIM.
+
+      ******************************************************************
+      * BORDA TOPO (SUPERIOR) - DENTRO QUANDO Y <= YMAX
+      ******************************************************************
+
+       P-CLIPA-BORDA-TOPO.
+
+            MOVE ZERO TO WK2-QTDE-VERTICES
+
+            IF WK-QTDE-VERTICES > 0
+                PERFORM P-TOPO-PROCESSA-VERTICE THRU
+                        P-TOPO-PROCESSA-VERTICE-FIM
+                    VARYING WK-IDX FROM 1 BY 1
+                    UNTIL WK-IDX > WK-QTDE-VERTICES
+            END-IF
+
+            MOVE WK2-LISTA-VERTICES TO WK-LISTA-VERTICES
+            .
+       P-CLIPA-BORDA-TOPO-FIM.
+
+       P-TOPO-PROCESSA-VERTICE.
+
+            IF WK-IDX = 1
+                MOVE WK-QTDE-VERTICES TO WS-IDX-ANT
+            ELSE
+                COMPUTE WS-IDX-ANT = WK-IDX - 1
+            END-IF
+
+            MOVE "N" TO WS-DENTRO-ATU
+            IF WK-VERT-Y (WK-IDX) <= LK-YMAX
+                MOVE "S" TO WS-DENTRO-ATU
+            END-IF
+
+            MOVE "N" TO WS-DENTRO-ANT
+            IF WK-VERT-Y (WS-IDX-ANT) <= LK-YMAX
+                MOVE "S" TO WS-DENTRO-ANT
+            END-IF
+
+            IF WS-PONTO-ATU-DENTRO
+                IF NOT WS-PONTO-ANT-DENTRO
+                    COMPUTE WS-INTERSEC-X =
+                        WK-VERT-X (WS-IDX-ANT) +
+                        (WK-VERT-X (WK-IDX) - WK-VERT-X (WS-IDX-ANT)) *
+                        (LK-YMAX - WK-VERT-Y (WS-IDX-ANT)) /
+                        (WK-VERT-Y (WK-IDX) - WK-VERT-Y (WS-IDX-ANT))
+                    IF WK2-QTDE-VERTICES < 40
+                        ADD 1 TO WK2-QTDE-VERTICES
+                        MOVE WS-INTERSEC-X TO
+                             WK2-VERT-X (WK2-QTDE-VERTICES)
+                        MOVE LK-YMAX TO WK2-VERT-Y (WK2-QTDE-VERTICES)
+                    END-IF
+                END-IF
+                IF WK2-QTDE-VERTICES < 40
+                    ADD 1 TO WK2-QTDE-VERTICES
+                    MOVE WK-VERT-X (WK-IDX) TO
+                         WK2-VERT-X (WK2-QTDE-VERTICES)
+                    MOVE WK-VERT-Y (WK-IDX) TO
+                         WK2-VERT-Y (WK2-QTDE-VERTICES)
+                END-IF
+            ELSE
+                IF WS-PONTO-ANT-DENTRO
+                    COMPUTE WS-INTERSEC-X =
+                        WK-VERT-X (WS-IDX-ANT) +
+                        (WK-VERT-X (WK-IDX) - WK-VERT-X (WS-IDX-ANT)) *
+                        (LK-YMAX - WK-VERT-Y (WS-IDX-ANT)) /
+                        (WK-VERT-Y (WK-IDX) - WK-VERT-Y (WS-IDX-ANT))
+                    IF WK2-QTDE-VERTICES < 40
+                        ADD 1 TO WK2-QTDE-VERTICES
+                        MOVE WS-INTERSEC-X TO
+                             WK2-VERT-X (WK2-QTDE-VERTICES)
+                        MOVE LK-YMAX TO WK2-VERT-Y (WK2-QTDE-VERTICES)
+                    END-IF
+                END-IF
+            END-IF
+            .
+       P-TOPO-PROCESSA-VERTICE-FIM.
+
+       END PROGRAM POLYCLIP.

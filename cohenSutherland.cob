@@ -1,201 +1,1396 @@
-      ******************************************************************
-      * Author:  Raphael Frei
-      * Date:    19/09/2023
-      * Purpose: Cohen Sutherland in COBOL
-      ******************************************************************
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. cohenSutherland.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-M               PIC 999V99 VALUE ZEROES.
-
-       77 WS-TOPO            PIC 999V99 VALUE ZEROES.
-       77 WS-BASE            PIC 999V99 VALUE ZEROES.
-       77 WS-ESQUERDA        PIC 999V99 VALUE ZEROES.
-       77 WS-DIREITA         PIC 999V99 VALUE ZEROES.
-
-       77 WS-XMIN            PIC 999V99 VALUE ZEROES.
-       77 WS-XMAX            PIC 999V99 VALUE ZEROES.
-       77 WS-YMIN            PIC 999V99 VALUE ZEROES.
-       77 WS-YMAX            PIC 999V99 VALUE ZEROES.
-
-       77 WS-XONE            PIC 999V99 VALUE ZEROES.
-       77 WS-XTWO            PIC 999V99 VALUE ZEROES.
-       77 WS-YONE            PIC 999V99 VALUE ZEROES.
-       77 WS-YTWO            PIC 999V99 VALUE ZEROES.
-
-       77 WS-STATUS      PIC X(01) VALUE ZEROES.
-
-       PROCEDURE DIVISION.
-
-       P-MAIN.
-
-            INITIALISE WS-XONE
-                       WS-XTWO
-                       WS-YONE
-                       WS-YTWO
-                       WS-M
-                       WS-TOPO
-                       WS-BASE
-                       WS-ESQUERDA
-                       WS-DIREITA
-                       WS-XMIN
-                       WS-XMAX
-                       WS-YMIN
-                       WS-YMAX
-
-            DISPLAY
-            "*********************************************************"
-            DISPLAY
-            "*                                                       *"
-            DISPLAY
-            "               COHEN SUTHERLAND IN COBOL                "
-            DISPLAY
-            "*                                                       *"
-            DISPLAY
-            "*********************************************************"
-
-
-            PERFORM P-VARIABLES THRU P-VARIABLES-FIM
-            .
-       P-MAIN-END.
-
-       P-VARIABLES.
-
-      ****** X MINIMO
-            DISPLAY
-            "INSIRA O X MIN:"
-
-            ACCEPT WS-XMIN
-
-      ****** X MAXIMO
-             DISPLAY
-            "INSIRA O X MAX:"
-
-            ACCEPT WS-XMAX
-
-      ****** Y MINIMO
-            DISPLAY
-            "INSIRA O Y MIN:"
-
-            ACCEPT WS-YMIN
-
-      ****** Y MAXIMO
-            DISPLAY
-            "INSIRA O Y MAX:"
-
-            ACCEPT WS-YMAX
-
-      ****** X1
-            DISPLAY
-            "INSIRA O X1:"
-
-            ACCEPT WS-XONE
-
-      ****** X2
-            DISPLAY
-            "INSIRA O X2:"
-
-            ACCEPT WS-XTWO
-
-      ****** Y1
-            DISPLAY
-            "INSIRA O Y1:"
-
-            ACCEPT WS-YONE
-
-      ****** Y2
-            DISPLAY
-            "INSIRA O Y2:"
-
-            ACCEPT WS-YTWO
-
-            PERFORM P-CALC THRU P-CALC-FIM
-            .
-       P-VARIABLES-FIM.
-
-       P-CALC.
-
-            DISPLAY
-            "CALCULATING..."
-
-            COMPUTE WS-M = (WS-YTWO - WS-YONE) / (WS-XTWO - WS-XONE)
-
-            COMPUTE WS-ESQUERDA = WS-M * (WS-XMIN - WS-XONE) + WS-YONE
-            COMPUTE WS-DIREITA  = WS-M * (WS-XMAX - WS-XONE) + WS-YONE
-            COMPUTE WS-TOPO = WS-XONE + ((1 / WS-M) * (WS-YMAX -
-                                                             WS-YONE))
-            COMPUTE WS-BASE = WS-XONE + ((1 / WS-M) * (WS-YMIN -
-                                                             WS-YONE))
-
-            PERFORM P-ENCERRA THRU P-ENCERRA-FIM
-            .
-       P-CALC-FIM.
-
-       P-ENCERRA.
-
-            DISPLAY " "
-            DISPLAY " "
-            DISPLAY " "
-            DISPLAY
-            "*********************************************************"
-            DISPLAY
-            "O VALOR DE M EH:           " WS-M
-            DISPLAY
-            "O RESULTADO A ESQUERDA EH: " WS-ESQUERDA
-            DISPLAY
-            "O RESULTADO A DIREITA EH:  " WS-DIREITA
-            DISPLAY
-            "O RESULTADO DO TOPO EH:    " WS-TOPO
-            DISPLAY
-            "O RESULTADO DA BASE EH:    " WS-BASE
-
-            IF WS-XONE >= WS-XMIN AND WS-XONE <= WS-XMAX AND
-                        WS-YONE >= WS-YMIN AND WS-YONE <= WS-YMAX THEN
-               DISPLAY "O ponto 1 esta dentro da janela de visualiza"
-               "cao: (" WS-XONE ", " WS-YONE ")"
-            ELSE
-               DISPLAY "O ponto 1 esta fora da janela de visualizacao"
-               ". Projecao no eixo de corte da reta: (" WS-ESQUERDA
-               ", " WS-DIREITA ")"
-            END-IF
-
-            IF WS-XTWO >= WS-XMIN AND WS-XTWO <= WS-XMAX
-                    AND WS-YTWO >= WS-YMIN AND WS-YTWO <= WS-YMAX THEN
-               DISPLAY "O ponto 2 esta dentro da janela de visualizaca"
-               "o: (" WS-XTWO ", " WS-YTWO ")"
-            ELSE
-               DISPLAY "O ponto 2 esta fora da janela de visualizacao"
-               ". Projecao no eixo de corte da reta: (" WS-TOPO ", "
-               WS-BASE ")"
-            END-IF
-
-            DISPLAY " "
-            DISPLAY " "
-            DISPLAY "Voce deseja calcular novamente?"
-            DISPLAY "<S> para calcular"
-            DISPLAY "<QUALQUER TECLA> para sair"
-
-            ACCEPT WS-STATUS
-
-            EVALUATE WS-STATUS
-               WHEN "S"
-                   PERFORM P-MAIN THRU P-MAIN-END
-               WHEN "s"
-                   PERFORM P-MAIN THRU P-MAIN-END
-               WHEN OTHER
-                   STOP RUN
-            END-EVALUATE.
-
-            STOP RUN.
-       P-ENCERRA-FIM.
-
-       END PROGRAM cohenSutherland.
+      ******************************************************************
+      * Author:  Raphael Frei
+      * Date:    19/09/2023
+      * Purpose: Cohen Sutherland in COBOL
+      *
+      * Modification History
+      * 09/08/2026 RF Reworked P-CALC into a real outcode-based
+      *               Cohen-Sutherland clip loop (handles vertical and
+      *               horizontal segments).
+      * 09/08/2026 RF Widened viewport/endpoint fields to signed
+      *               PIC S999V99 so drawings that cross the origin
+      *               clip correctly.
+      * 09/08/2026 RF Added batch mode (LINEIN/LINEOUT), a formatted
+      *               clip report (RPTOUT), an audit trail (AUDITLOG),
+      *               checkpoint/restart for the batch driver (CHKPT),
+      *               a viewport master with maintenance mode
+      *               (VPMASTER), a polygon-clip mode backed by the
+      *               POLYCLIP subprogram, and end-of-batch summary
+      *               counts.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cohenSutherland.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LINE-INPUT ASSIGN TO "LINEIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LINE-INPUT.
+
+           SELECT LINE-OUTPUT ASSIGN TO "LINEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LINE-OUTPUT.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORT.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT.
+
+           SELECT VIEWPORT-FILE ASSIGN TO "VPMASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VP-ID
+               FILE STATUS IS WS-FS-VIEWPORT.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LINE-INPUT
+           LABEL RECORDS ARE OMITTED.
+       COPY LINEREC.
+
+       FD  LINE-OUTPUT
+           LABEL RECORDS ARE OMITTED.
+       01  LO-REGISTRO-SAIDA.
+           05 LO-X1               PIC S999V99 SIGN LEADING SEPARATE.
+           05 LO-Y1               PIC S999V99 SIGN LEADING SEPARATE.
+           05 LO-X2               PIC S999V99 SIGN LEADING SEPARATE.
+           05 LO-Y2               PIC S999V99 SIGN LEADING SEPARATE.
+           05 LO-X1-CORTADO       PIC S999V99 SIGN LEADING SEPARATE.
+           05 LO-Y1-CORTADO       PIC S999V99 SIGN LEADING SEPARATE.
+           05 LO-X2-CORTADO       PIC S999V99 SIGN LEADING SEPARATE.
+           05 LO-Y2-CORTADO       PIC S999V99 SIGN LEADING SEPARATE.
+           05 LO-VEREDITO         PIC X(09).
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  RPT-LINHA               PIC X(132).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  AUD-LINHA               PIC X(132).
+
+       FD  VIEWPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       COPY VIEWPORT.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  CKP-REGISTRO.
+           05 CKP-ARQUIVO          PIC X(20).
+           05 CKP-ULTIMA-LINHA     PIC 9(08).
+           05 CKP-CONT-ACEITAS     PIC 9(08).
+           05 CKP-CONT-REJEITADAS  PIC 9(08).
+           05 CKP-CONT-CORTADAS    PIC 9(08).
+           05 CKP-CONT-TOTAL       PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+
+      ****** JANELA DE VISUALIZACAO (VIEWPORT)
+       77 WS-XMIN             PIC S999V99 VALUE ZEROES.
+       77 WS-XMAX             PIC S999V99 VALUE ZEROES.
+       77 WS-YMIN             PIC S999V99 VALUE ZEROES.
+       77 WS-YMAX             PIC S999V99 VALUE ZEROES.
+
+      ****** SEGMENTO DE RETA ORIGINAL E RECORTADO
+       77 WS-XONE             PIC S999V99 VALUE ZEROES.
+       77 WS-XTWO             PIC S999V99 VALUE ZEROES.
+       77 WS-YONE             PIC S999V99 VALUE ZEROES.
+       77 WS-YTWO             PIC S999V99 VALUE ZEROES.
+
+       77 WS-XONE-CORTADO     PIC S999V99 VALUE ZEROES.
+       77 WS-YONE-CORTADO     PIC S999V99 VALUE ZEROES.
+       77 WS-XTWO-CORTADO     PIC S999V99 VALUE ZEROES.
+       77 WS-YTWO-CORTADO     PIC S999V99 VALUE ZEROES.
+
+      ****** OUTCODES COHEN-SUTHERLAND (PONTO 1 E PONTO 2)
+       77 WS-OC1-ESQUERDA     PIC 9 VALUE ZERO.
+       77 WS-OC1-DIREITA      PIC 9 VALUE ZERO.
+       77 WS-OC1-BASE         PIC 9 VALUE ZERO.
+       77 WS-OC1-TOPO         PIC 9 VALUE ZERO.
+       77 WS-OC2-ESQUERDA     PIC 9 VALUE ZERO.
+       77 WS-OC2-DIREITA      PIC 9 VALUE ZERO.
+       77 WS-OC2-BASE         PIC 9 VALUE ZERO.
+       77 WS-OC2-TOPO         PIC 9 VALUE ZERO.
+
+       77 WS-PONTO-FORA       PIC 9 VALUE ZERO.
+       77 WS-CONTADOR-ITER    PIC 9 VALUE ZERO.
+
+       77 WS-CLIP-TERMINOU    PIC X(01) VALUE "N".
+           88 WS-CLIP-CONCLUIDO       VALUE "S".
+
+       77 WS-CLIP-JA-CORTOU   PIC X(01) VALUE "N".
+           88 WS-CLIP-HOUVE-CORTE     VALUE "S".
+
+       77 WS-VEREDITO         PIC X(09) VALUE SPACES.
+           88 WS-VEREDITO-ACEITA      VALUE "ACCEPTED".
+           88 WS-VEREDITO-REJEITADA   VALUE "REJECTED".
+           88 WS-VEREDITO-CORTADA     VALUE "CLIPPED".
+
+      ****** CONTROLE DE MODO DE OPERACAO
+       77 WS-MODO-OPERACAO    PIC X(01) VALUE SPACES.
+           88 WS-MODO-INTERATIVO      VALUE "1".
+           88 WS-MODO-LOTE            VALUE "2".
+           88 WS-MODO-VIEWPORT-MANUT  VALUE "3".
+           88 WS-MODO-POLIGONO        VALUE "4".
+
+       77 WS-STATUS            PIC X(01) VALUE "S".
+           88 WS-REPETIR              VALUE "S" "s".
+
+       77 WS-ORIGEM-VIEWPORT   PIC X(01) VALUE SPACES.
+           88 WS-VIEWPORT-CADASTRO    VALUE "C" "c".
+
+       77 WS-VP-ID-DIGITADO    PIC X(04) VALUE SPACES.
+
+      ****** STATUS DE ARQUIVO
+       77 WS-FS-LINE-INPUT     PIC X(02) VALUE "00".
+       77 WS-FS-LINE-OUTPUT    PIC X(02) VALUE "00".
+       77 WS-FS-REPORT         PIC X(02) VALUE "00".
+       77 WS-FS-AUDIT          PIC X(02) VALUE "00".
+       77 WS-FS-VIEWPORT       PIC X(02) VALUE "00".
+       77 WS-FS-CHECKPT        PIC X(02) VALUE "00".
+
+       77 WS-FIM-ARQUIVO-LINHAS PIC X(01) VALUE "N".
+           88 WS-FIM-LINHAS           VALUE "S".
+
+       77 WS-VP-FIM             PIC X(01) VALUE "N".
+
+      ****** CONTADORES DO LOTE / RESUMO (ESTATISTICAS)
+       77 WS-NUM-LINHA          PIC 9(08) VALUE ZERO.
+       77 WS-CONT-ACEITAS       PIC 9(08) VALUE ZERO.
+       77 WS-CONT-REJEITADAS    PIC 9(08) VALUE ZERO.
+       77 WS-CONT-CORTADAS      PIC 9(08) VALUE ZERO.
+       77 WS-CONT-TOTAL         PIC 9(08) VALUE ZERO.
+
+      ****** CHECKPOINT / REINICIO DO LOTE
+       77 WS-RESTART-RESP       PIC X(01) VALUE "N".
+           88 WS-RESTART-SIM          VALUE "S" "s".
+       77 WS-CKP-ACHADO         PIC X(01) VALUE "N".
+           88 WS-CKP-EXISTE           VALUE "S".
+       77 WS-CKP-INTERVALO      PIC 9(04) VALUE 50.
+       77 WS-CONT-AVANCO        PIC 9(08) VALUE ZERO.
+       77 WS-DIVISAO-TMP        PIC 9(08) VALUE ZERO.
+       77 WS-RESTO-TMP          PIC 9(04) VALUE ZERO.
+
+      ****** DATA E HORA DO SISTEMA (CARIMBO DE AUDITORIA)
+       77 WS-DATA-SISTEMA       PIC 9(08) VALUE ZERO.
+       77 WS-HORA-SISTEMA       PIC 9(08) VALUE ZERO.
+
+      ****** MANUTENCAO DE VIEWPORTS
+       77 WS-MANUT-OPCAO        PIC X(01) VALUE SPACES.
+           88 WS-MANUT-INCLUIR        VALUE "I" "i".
+           88 WS-MANUT-ALTERAR        VALUE "A" "a".
+           88 WS-MANUT-EXCLUIR        VALUE "E" "e".
+           88 WS-MANUT-LISTAR         VALUE "L" "l".
+           88 WS-MANUT-SAIR           VALUE "F" "f".
+
+      ****** MODO POLIGONO (SUTHERLAND-HODGMAN VIA POLYCLIP)
+       77 WS-POLY-CONT          PIC 99 VALUE ZERO.
+       77 WS-POLY-QTDE-VALIDA   PIC X(01) VALUE "N".
+           88 WS-POLY-QTDE-OK         VALUE "S".
+
+      ****** POLIGONO DE ENTRADA (ANTES DO RECORTE)
+       01 PE-LISTA-VERTICES.
+           05 PE-QTDE-VERTICES  PIC 99 VALUE ZERO.
+           05 PE-VERTICE OCCURS 40 TIMES
+                          INDEXED BY PE-IDX.
+               10 PE-VERT-X     PIC S999V99.
+               10 PE-VERT-Y     PIC S999V99.
+
+      ****** POLIGONO DE SAIDA (APOS O RECORTE)
+       01 PS-LISTA-VERTICES.
+           05 PS-QTDE-VERTICES  PIC 99 VALUE ZERO.
+           05 PS-VERTICE OCCURS 40 TIMES
+                          INDEXED BY PS-IDX.
+               10 PS-VERT-X     PIC S999V99.
+               10 PS-VERT-Y     PIC S999V99.
+
+      ****** LINHA DE CABECALHO DO RELATORIO
+       01 WS-LINHA-CABECALHO1.
+           05 FILLER               PIC X(38) VALUE
+               "RELATORIO DE RECORTE COHEN-SUTHERLAND".
+           05 FILLER               PIC X(94) VALUE SPACES.
+
+       01 WS-LINHA-CABECALHO2.
+           05 FILLER               PIC X(06) VALUE "DATA: ".
+           05 WS-CAB-DATA          PIC 9(08).
+           05 FILLER               PIC X(08) VALUE "  HORA: ".
+           05 WS-CAB-HORA          PIC 9(08).
+           05 FILLER               PIC X(102) VALUE SPACES.
+
+       01 WS-LINHA-CABECALHO3.
+           05 FILLER               PIC X(82)
+              VALUE "LINHA    X1      Y1      X2      Y2      X1C    ".
+           05 FILLER               PIC X(50)
+              VALUE " Y1C     X2C     Y2C   VEREDITO".
+
+      ****** LINHA DE DETALHE DO RELATORIO
+       01 WS-LINHA-DETALHE.
+           05 WS-LD-NUM             PIC ZZZZ9.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-LD-X1              PIC -ZZ9,99.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 WS-LD-Y1              PIC -ZZ9,99.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 WS-LD-X2              PIC -ZZ9,99.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 WS-LD-Y2              PIC -ZZ9,99.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-LD-X1C             PIC -ZZ9,99.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 WS-LD-Y1C             PIC -ZZ9,99.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 WS-LD-X2C             PIC -ZZ9,99.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 WS-LD-Y2C             PIC -ZZ9,99.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-LD-VEREDITO        PIC X(09).
+           05 FILLER                PIC X(40) VALUE SPACES.
+
+      ****** LINHA DE RESUMO/RODAPE DO RELATORIO (ESTATISTICAS)
+       01 WS-LINHA-RESUMO.
+           05 WS-LR-ROTULO          PIC X(24).
+           05 WS-LR-VALOR           PIC ZZZZZZZ9.
+           05 FILLER                PIC X(97) VALUE SPACES.
+
+      ****** LINHA DE AUDITORIA
+       01 WS-LINHA-AUDITORIA.
+           05 WS-LA-DATA            PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 WS-LA-HORA            PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 WS-LA-XMIN            PIC -ZZ9,99.
+           05 WS-LA-XMAX            PIC -ZZ9,99.
+           05 WS-LA-YMIN            PIC -ZZ9,99.
+           05 WS-LA-YMAX            PIC -ZZ9,99.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 WS-LA-X1              PIC -ZZ9,99.
+           05 WS-LA-Y1              PIC -ZZ9,99.
+           05 WS-LA-X2              PIC -ZZ9,99.
+           05 WS-LA-Y2              PIC -ZZ9,99.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 WS-LA-VEREDITO        PIC X(09).
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 WS-LA-INDICE          PIC ZZ9.
+           05 FILLER                PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       P-MAIN.
+
+            PERFORM P-INICIALIZA THRU P-INICIALIZA-FIM
+
+            DISPLAY
+            "*********************************************************"
+            DISPLAY
+            "*                                                       *"
+            DISPLAY
+            "               COHEN SUTHERLAND IN COBOL                "
+            DISPLAY
+            "*                                                       *"
+            DISPLAY
+            "*********************************************************"
+
+            PERFORM P-SELECIONA-MODO THRU P-SELECIONA-MODO-FIM
+
+            STOP RUN
+            .
+       P-MAIN-FIM.
+
+       P-INICIALIZA.
+
+            INITIALIZE WS-XONE
+                       WS-XTWO
+                       WS-YONE
+                       WS-YTWO
+                       WS-XONE-CORTADO
+                       WS-YONE-CORTADO
+                       WS-XTWO-CORTADO
+                       WS-YTWO-CORTADO
+                       WS-XMIN
+                       WS-XMAX
+                       WS-YMIN
+                       WS-YMAX
+                       WS-VEREDITO
+                       WS-CONT-ACEITAS
+                       WS-CONT-REJEITADAS
+                       WS-CONT-CORTADAS
+                       WS-CONT-TOTAL
+
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+            ACCEPT WS-HORA-SISTEMA FROM TIME
+            .
+       P-INICIALIZA-FIM.
+
+       P-SELECIONA-MODO.
+
+            DISPLAY " "
+            DISPLAY "SELECIONE O MODO DE OPERACAO:"
+            DISPLAY "  <1> RECORTE DE RETA - INTERATIVO"
+            DISPLAY "  <2> RECORTE DE RETA - LOTE (ARQUIVO)"
+            DISPLAY "  <3> MANUTENCAO DE VIEWPORTS"
+            DISPLAY "  <4> RECORTE DE POLIGONO"
+
+            ACCEPT WS-MODO-OPERACAO
+
+            EVALUATE TRUE
+                WHEN WS-MODO-INTERATIVO
+                    PERFORM P-MODO-INTERATIVO THRU P-MODO-INTERATIVO-FIM
+                WHEN WS-MODO-LOTE
+                    PERFORM P-MODO-LOTE THRU P-MODO-LOTE-FIM
+                WHEN WS-MODO-VIEWPORT-MANUT
+                    PERFORM P-MANUT-VIEWPORT THRU P-MANUT-VIEWPORT-FIM
+                WHEN WS-MODO-POLIGONO
+                    PERFORM P-MODO-POLIGONO THRU P-MODO-POLIGONO-FIM
+                WHEN OTHER
+                    DISPLAY "OPCAO INVALIDA."
+            END-EVALUATE
+            .
+       P-SELECIONA-MODO-FIM.
+
+      ******************************************************************
+      * MODO INTERATIVO
+      ******************************************************************
+
+       P-MODO-INTERATIVO.
+
+            OPEN OUTPUT REPORT-FILE
+
+            IF WS-FS-REPORT NOT = "00"
+                DISPLAY
+                "ARQUIVO DE RELATORIO (RPTOUT) COM ERRO AO ABRIR ("
+                WS-FS-REPORT "). MODO INTERATIVO ABORTADO."
+            ELSE
+                OPEN EXTEND AUDIT-FILE
+
+                IF WS-FS-AUDIT NOT = "00"
+                    DISPLAY
+                    "ARQUIVO DE AUDITORIA (AUDITLOG) COM ERRO AO ABRIR "
+                    "(" WS-FS-AUDIT "). MODO INTERATIVO ABORTADO."
+                    CLOSE REPORT-FILE
+                ELSE
+                    PERFORM P-ESCREVE-CABECALHO-RELATORIO THRU
+                            P-ESCREVE-CABECALHO-RELATORIO-FIM
+
+                    MOVE "S" TO WS-STATUS
+
+                    PERFORM P-CICLO-INTERATIVO THRU
+                            P-CICLO-INTERATIVO-FIM
+                        UNTIL NOT WS-REPETIR
+
+                    PERFORM P-ESCREVE-RODAPE-RELATORIO THRU
+                            P-ESCREVE-RODAPE-RELATORIO-FIM
+
+                    CLOSE REPORT-FILE
+                    CLOSE AUDIT-FILE
+                END-IF
+            END-IF
+            .
+       P-MODO-INTERATIVO-FIM.
+
+       P-CICLO-INTERATIVO.
+
+            PERFORM P-OBTEM-VIEWPORT THRU P-OBTEM-VIEWPORT-FIM
+            PERFORM P-VARIABLES THRU P-VARIABLES-FIM
+            PERFORM P-CALC THRU P-CALC-FIM
+            PERFORM P-GRAVA-DETALHE THRU P-GRAVA-DETALHE-FIM
+            PERFORM P-ENCERRA THRU P-ENCERRA-FIM
+
+            DISPLAY " "
+            DISPLAY " "
+            DISPLAY "Voce deseja calcular novamente?"
+            DISPLAY "<S> para calcular"
+            DISPLAY "<QUALQUER TECLA> para sair"
+
+            ACCEPT WS-STATUS
+            .
+       P-CICLO-INTERATIVO-FIM.
+
+       P-OBTEM-VIEWPORT.
+
+            DISPLAY " "
+            DISPLAY "VIEWPORT: <M> MANUAL  <C> CADASTRO"
+            ACCEPT WS-ORIGEM-VIEWPORT
+
+            EVALUATE TRUE
+                WHEN WS-VIEWPORT-CADASTRO
+                    PERFORM P-LOOKUP-VIEWPORT THRU P-LOOKUP-VIEWPORT-FIM
+                WHEN OTHER
+                    PERFORM P-VIEWPORT-MANUAL THRU P-VIEWPORT-MANUAL-FIM
+            END-EVALUATE
+            .
+       P-OBTEM-VIEWPORT-FIM.
+
+       P-VIEWPORT-MANUAL.
+
+      ****** X MINIMO
+            DISPLAY
+            "INSIRA O X MIN:"
+
+            ACCEPT WS-XMIN
+
+      ****** X MAXIMO
+             DISPLAY
+            "INSIRA O X MAX:"
+
+            ACCEPT WS-XMAX
+
+      ****** Y MINIMO
+            DISPLAY
+            "INSIRA O Y MIN:"
+
+            ACCEPT WS-YMIN
+
+      ****** Y MAXIMO
+            DISPLAY
+            "INSIRA O Y MAX:"
+
+            ACCEPT WS-YMAX
+            .
+       P-VIEWPORT-MANUAL-FIM.
+
+       P-LOOKUP-VIEWPORT.
+
+            OPEN INPUT VIEWPORT-FILE
+
+            IF WS-FS-VIEWPORT NOT = "00"
+                DISPLAY
+                "CADASTRO DE VIEWPORTS INDISPONIVEL. ENTRADA MANUAL."
+                PERFORM P-VIEWPORT-MANUAL THRU P-VIEWPORT-MANUAL-FIM
+            ELSE
+                DISPLAY "INFORME O ID DO VIEWPORT CADASTRADO:"
+                ACCEPT WS-VP-ID-DIGITADO
+                MOVE WS-VP-ID-DIGITADO TO VP-ID
+
+                READ VIEWPORT-FILE
+                    INVALID KEY
+                        DISPLAY
+                        "VIEWPORT NAO ENCONTRADO. ENTRADA MANUAL."
+                        PERFORM P-VIEWPORT-MANUAL THRU
+                                P-VIEWPORT-MANUAL-FIM
+                    NOT INVALID KEY
+                        MOVE VP-XMIN TO WS-XMIN
+                        MOVE VP-XMAX TO WS-XMAX
+                        MOVE VP-YMIN TO WS-YMIN
+                        MOVE VP-YMAX TO WS-YMAX
+                        DISPLAY "VIEWPORT " WS-VP-ID-DIGITADO
+                                " CARREGADO: " VP-DESCRICAO
+                END-READ
+
+                CLOSE VIEWPORT-FILE
+            END-IF
+            .
+       P-LOOKUP-VIEWPORT-FIM.
+
+       P-VARIABLES.
+
+      ****** X1
+            DISPLAY
+            "INSIRA O X1:"
+
+            ACCEPT WS-XONE
+
+      ****** X2
+            DISPLAY
+            "INSIRA O X2:"
+
+            ACCEPT WS-XTWO
+
+      ****** Y1
+            DISPLAY
+            "INSIRA O Y1:"
+
+            ACCEPT WS-YONE
+
+      ****** Y2
+            DISPLAY
+            "INSIRA O Y2:"
+
+            ACCEPT WS-YTWO
+            .
+       P-VARIABLES-FIM.
+
+       P-ENCERRA.
+
+            DISPLAY " "
+            DISPLAY " "
+            DISPLAY
+            "*********************************************************"
+            DISPLAY "SEGMENTO ORIGINAL: (" WS-XONE ", " WS-YONE
+                    ") - (" WS-XTWO ", " WS-YTWO ")"
+            DISPLAY "RESULTADO: " WS-VEREDITO
+
+            IF WS-VEREDITO-REJEITADA
+                DISPLAY
+                "O SEGMENTO ESTA TOTALMENTE FORA DA JANELA DE VISUAL"
+                "IZACAO."
+            ELSE
+                DISPLAY "SEGMENTO RECORTADO: (" WS-XONE-CORTADO ", "
+                        WS-YONE-CORTADO ") - (" WS-XTWO-CORTADO ", "
+                        WS-YTWO-CORTADO ")"
+            END-IF
+            .
+       P-ENCERRA-FIM.
+
+      ******************************************************************
+      * P-CALC - RECORTE DE RETA PELO ALGORITMO DE COHEN-SUTHERLAND
+      * COM CODIGOS DE REGIAO (OUTCODES) E CORTE ITERATIVO DAS BORDAS.
+      ******************************************************************
+
+       P-CALC.
+
+            DISPLAY
+            "CALCULATING..."
+
+            MOVE WS-XONE TO WS-XONE-CORTADO
+            MOVE WS-YONE TO WS-YONE-CORTADO
+            MOVE WS-XTWO TO WS-XTWO-CORTADO
+            MOVE WS-YTWO TO WS-YTWO-CORTADO
+
+            MOVE "N" TO WS-CLIP-TERMINOU
+            MOVE "N" TO WS-CLIP-JA-CORTOU
+            MOVE ZERO TO WS-CONTADOR-ITER
+
+            PERFORM P-CALCULA-OUTCODE-1 THRU P-CALCULA-OUTCODE-1-FIM
+            PERFORM P-CALCULA-OUTCODE-2 THRU P-CALCULA-OUTCODE-2-FIM
+
+            PERFORM P-CLIP-ITERACAO THRU P-CLIP-ITERACAO-FIM
+                UNTIL WS-CLIP-CONCLUIDO
+            .
+       P-CALC-FIM.
+
+       P-CALCULA-OUTCODE-1.
+
+            MOVE ZERO TO WS-OC1-ESQUERDA
+                         WS-OC1-DIREITA
+                         WS-OC1-BASE
+                         WS-OC1-TOPO
+
+            IF WS-XONE-CORTADO < WS-XMIN
+                MOVE 1 TO WS-OC1-ESQUERDA
+            END-IF
+
+            IF WS-XONE-CORTADO > WS-XMAX
+                MOVE 1 TO WS-OC1-DIREITA
+            END-IF
+
+            IF WS-YONE-CORTADO < WS-YMIN
+                MOVE 1 TO WS-OC1-BASE
+            END-IF
+
+            IF WS-YONE-CORTADO > WS-YMAX
+                MOVE 1 TO WS-OC1-TOPO
+            END-IF
+            .
+       P-CALCULA-OUTCODE-1-FIM.
+
+       P-CALCULA-OUTCODE-2.
+
+            MOVE ZERO TO WS-OC2-ESQUERDA
+                         WS-OC2-DIREITA
+                         WS-OC2-BASE
+                         WS-OC2-TOPO
+
+            IF WS-XTWO-CORTADO < WS-XMIN
+                MOVE 1 TO WS-OC2-ESQUERDA
+            END-IF
+
+            IF WS-XTWO-CORTADO > WS-XMAX
+                MOVE 1 TO WS-OC2-DIREITA
+            END-IF
+
+            IF WS-YTWO-CORTADO < WS-YMIN
+                MOVE 1 TO WS-OC2-BASE
+            END-IF
+
+            IF WS-YTWO-CORTADO > WS-YMAX
+                MOVE 1 TO WS-OC2-TOPO
+            END-IF
+            .
+       P-CALCULA-OUTCODE-2-FIM.
+
+       P-CLIP-ITERACAO.
+
+            ADD 1 TO WS-CONTADOR-ITER
+
+            IF WS-OC1-ESQUERDA = 0 AND WS-OC1-DIREITA = 0 AND
+               WS-OC1-BASE = 0 AND WS-OC1-TOPO = 0 AND
+               WS-OC2-ESQUERDA = 0 AND WS-OC2-DIREITA = 0 AND
+               WS-OC2-BASE = 0 AND WS-OC2-TOPO = 0
+                IF WS-CLIP-HOUVE-CORTE
+                    MOVE "CLIPPED" TO WS-VEREDITO
+                ELSE
+                    MOVE "ACCEPTED" TO WS-VEREDITO
+                END-IF
+                MOVE "S" TO WS-CLIP-TERMINOU
+            ELSE
+                IF (WS-OC1-ESQUERDA = 1 AND WS-OC2-ESQUERDA = 1) OR
+                   (WS-OC1-DIREITA = 1 AND WS-OC2-DIREITA = 1) OR
+                   (WS-OC1-BASE = 1 AND WS-OC2-BASE = 1) OR
+                   (WS-OC1-TOPO = 1 AND WS-OC2-TOPO = 1)
+                    MOVE "REJECTED" TO WS-VEREDITO
+                    MOVE "S" TO WS-CLIP-TERMINOU
+                ELSE
+                    IF WS-CONTADOR-ITER > 4
+                        MOVE "REJECTED" TO WS-VEREDITO
+                        MOVE "S" TO WS-CLIP-TERMINOU
+                    ELSE
+                        MOVE "CLIPPED" TO WS-VEREDITO
+                        MOVE "S" TO WS-CLIP-JA-CORTOU
+                        PERFORM P-ESCOLHE-PONTO-FORA THRU
+                                P-ESCOLHE-PONTO-FORA-FIM
+                        PERFORM P-CORTA-PONTO THRU P-CORTA-PONTO-FIM
+                    END-IF
+                END-IF
+            END-IF
+            .
+       P-CLIP-ITERACAO-FIM.
+
+       P-ESCOLHE-PONTO-FORA.
+
+            IF WS-OC1-ESQUERDA = 1 OR WS-OC1-DIREITA = 1 OR
+               WS-OC1-BASE = 1 OR WS-OC1-TOPO = 1
+                MOVE 1 TO WS-PONTO-FORA
+            ELSE
+                MOVE 2 TO WS-PONTO-FORA
+            END-IF
+            .
+       P-ESCOLHE-PONTO-FORA-FIM.
+
+       P-CORTA-PONTO.
+
+            IF WS-PONTO-FORA = 1
+                IF WS-OC1-TOPO = 1
+                    COMPUTE WS-XONE-CORTADO =
+                        WS-XONE-CORTADO +
+                        (WS-XTWO-CORTADO - WS-XONE-CORTADO) *
+                        (WS-YMAX - WS-YONE-CORTADO) /
+                        (WS-YTWO-CORTADO - WS-YONE-CORTADO)
+                    MOVE WS-YMAX TO WS-YONE-CORTADO
+                ELSE
+                    IF WS-OC1-BASE = 1
+                        COMPUTE WS-XONE-CORTADO =
+                            WS-XONE-CORTADO +
+                            (WS-XTWO-CORTADO - WS-XONE-CORTADO) *
+                            (WS-YMIN - WS-YONE-CORTADO) /
+                            (WS-YTWO-CORTADO - WS-YONE-CORTADO)
+                        MOVE WS-YMIN TO WS-YONE-CORTADO
+                    ELSE
+                        IF WS-OC1-DIREITA = 1
+                            COMPUTE WS-YONE-CORTADO =
+                                WS-YONE-CORTADO +
+                                (WS-YTWO-CORTADO - WS-YONE-CORTADO) *
+                                (WS-XMAX - WS-XONE-CORTADO) /
+                                (WS-XTWO-CORTADO - WS-XONE-CORTADO)
+                            MOVE WS-XMAX TO WS-XONE-CORTADO
+                        ELSE
+                            COMPUTE WS-YONE-CORTADO =
+                                WS-YONE-CORTADO +
+                                (WS-YTWO-CORTADO - WS-YONE-CORTADO) *
+                                (WS-XMIN - WS-XONE-CORTADO) /
+                                (WS-XTWO-CORTADO - WS-XONE-CORTADO)
+                            MOVE WS-XMIN TO WS-XONE-CORTADO
+                        END-IF
+                    END-IF
+                END-IF
+                PERFORM P-CALCULA-OUTCODE-1 THRU P-CALCULA-OUTCODE-1-FIM
+            ELSE
+                IF WS-OC2-TOPO = 1
+                    COMPUTE WS-XTWO-CORTADO =
+                        WS-XTWO-CORTADO +
+                        (WS-XONE-CORTADO - WS-XTWO-CORTADO) *
+                        (WS-YMAX - WS-YTWO-CORTADO) /
+                        (WS-YONE-CORTADO - WS-YTWO-CORTADO)
+                    MOVE WS-YMAX TO WS-YTWO-CORTADO
+                ELSE
+                    IF WS-OC2-BASE = 1
+                        COMPUTE WS-XTWO-CORTADO =
+                            WS-XTWO-CORTADO +
+                            (WS-XONE-CORTADO - WS-XTWO-CORTADO) *
+                            (WS-YMIN - WS-YTWO-CORTADO) /
+                            (WS-YONE-CORTADO - WS-YTWO-CORTADO)
+                        MOVE WS-YMIN TO WS-YTWO-CORTADO
+                    ELSE
+                        IF WS-OC2-DIREITA = 1
+                            COMPUTE WS-YTWO-CORTADO =
+                                WS-YTWO-CORTADO +
+                                (WS-YONE-CORTADO - WS-YTWO-CORTADO) *
+                                (WS-XMAX - WS-XTWO-CORTADO) /
+                                (WS-XONE-CORTADO - WS-XTWO-CORTADO)
+                            MOVE WS-XMAX TO WS-XTWO-CORTADO
+                        ELSE
+                            COMPUTE WS-YTWO-CORTADO =
+                                WS-YTWO-CORTADO +
+                                (WS-YONE-CORTADO - WS-YTWO-CORTADO) *
+                                (WS-XMIN - WS-XTWO-CORTADO) /
+                                (WS-XONE-CORTADO - WS-XTWO-CORTADO)
+                            MOVE WS-XMIN TO WS-XTWO-CORTADO
+                        END-IF
+                    END-IF
+                END-IF
+                PERFORM P-CALCULA-OUTCODE-2 THRU P-CALCULA-OUTCODE-2-FIM
+            END-IF
+            .
+       P-CORTA-PONTO-FIM.
+
+      ******************************************************************
+      * RELATORIO, AUDITORIA E RESUMO - COMUNS AO MODO INTERATIVO E LOTE
+      ******************************************************************
+
+       P-GRAVA-DETALHE.
+
+            ADD 1 TO WS-CONT-TOTAL
+
+            EVALUATE TRUE
+                WHEN WS-VEREDITO-ACEITA
+                    ADD 1 TO WS-CONT-ACEITAS
+                WHEN WS-VEREDITO-REJEITADA
+                    ADD 1 TO WS-CONT-REJEITADAS
+                WHEN WS-VEREDITO-CORTADA
+                    ADD 1 TO WS-CONT-CORTADAS
+            END-EVALUATE
+
+            PERFORM P-ESCREVE-DETALHE-RELATORIO THRU
+                    P-ESCREVE-DETALHE-RELATORIO-FIM
+            PERFORM P-GRAVA-AUDITORIA THRU P-GRAVA-AUDITORIA-FIM
+            .
+       P-GRAVA-DETALHE-FIM.
+
+       P-ESCREVE-CABECALHO-RELATORIO.
+
+            MOVE WS-DATA-SISTEMA TO WS-CAB-DATA
+            MOVE WS-HORA-SISTEMA TO WS-CAB-HORA
+
+            MOVE WS-LINHA-CABECALHO1 TO RPT-LINHA
+            WRITE RPT-LINHA
+
+            MOVE WS-LINHA-CABECALHO2 TO RPT-LINHA
+            WRITE RPT-LINHA
+
+            MOVE SPACES TO RPT-LINHA
+            WRITE RPT-LINHA
+
+            MOVE WS-LINHA-CABECALHO3 TO RPT-LINHA
+            WRITE RPT-LINHA
+            .
+       P-ESCREVE-CABECALHO-RELATORIO-FIM.
+
+       P-ESCREVE-DETALHE-RELATORIO.
+
+            MOVE WS-CONT-TOTAL TO WS-LD-NUM
+            MOVE WS-XONE TO WS-LD-X1
+            MOVE WS-YONE TO WS-LD-Y1
+            MOVE WS-XTWO TO WS-LD-X2
+            MOVE WS-YTWO TO WS-LD-Y2
+
+            IF WS-VEREDITO-REJEITADA
+                MOVE ZERO TO WS-LD-X1C WS-LD-Y1C WS-LD-X2C WS-LD-Y2C
+            ELSE
+                MOVE WS-XONE-CORTADO TO WS-LD-X1C
+                MOVE WS-YONE-CORTADO TO WS-LD-Y1C
+                MOVE WS-XTWO-CORTADO TO WS-LD-X2C
+                MOVE WS-YTWO-CORTADO TO WS-LD-Y2C
+            END-IF
+
+            MOVE WS-VEREDITO TO WS-LD-VEREDITO
+
+            MOVE WS-LINHA-DETALHE TO RPT-LINHA
+            WRITE RPT-LINHA
+            .
+       P-ESCREVE-DETALHE-RELATORIO-FIM.
+
+       P-ESCREVE-RODAPE-RELATORIO.
+
+            MOVE SPACES TO RPT-LINHA
+            WRITE RPT-LINHA
+
+            MOVE "TOTAL DE SEGMENTOS:    " TO WS-LR-ROTULO
+            MOVE WS-CONT-TOTAL TO WS-LR-VALOR
+            MOVE WS-LINHA-RESUMO TO RPT-LINHA
+            WRITE RPT-LINHA
+
+            MOVE "ACEITOS (ACCEPTED):    " TO WS-LR-ROTULO
+            MOVE WS-CONT-ACEITAS TO WS-LR-VALOR
+            MOVE WS-LINHA-RESUMO TO RPT-LINHA
+            WRITE RPT-LINHA
+
+            MOVE "REJEITADOS (REJECTED): " TO WS-LR-ROTULO
+            MOVE WS-CONT-REJEITADAS TO WS-LR-VALOR
+            MOVE WS-LINHA-RESUMO TO RPT-LINHA
+            WRITE RPT-LINHA
+
+            MOVE "RECORTADOS (CLIPPED):  " TO WS-LR-ROTULO
+            MOVE WS-CONT-CORTADAS TO WS-LR-VALOR
+            MOVE WS-LINHA-RESUMO TO RPT-LINHA
+            WRITE RPT-LINHA
+            .
+       P-ESCREVE-RODAPE-RELATORIO-FIM.
+
+       P-GRAVA-AUDITORIA.
+
+            MOVE WS-DATA-SISTEMA TO WS-LA-DATA
+            MOVE WS-HORA-SISTEMA TO WS-LA-HORA
+            MOVE WS-XMIN TO WS-LA-XMIN
+            MOVE WS-XMAX TO WS-LA-XMAX
+            MOVE WS-YMIN TO WS-LA-YMIN
+            MOVE WS-YMAX TO WS-LA-YMAX
+            MOVE WS-XONE TO WS-LA-X1
+            MOVE WS-YONE TO WS-LA-Y1
+            MOVE WS-XTWO TO WS-LA-X2
+            MOVE WS-YTWO TO WS-LA-Y2
+            MOVE WS-VEREDITO TO WS-LA-VEREDITO
+            MOVE ZERO TO WS-LA-INDICE
+
+            MOVE WS-LINHA-AUDITORIA TO AUD-LINHA
+            WRITE AUD-LINHA
+            .
+       P-GRAVA-AUDITORIA-FIM.
+
+      ******************************************************************
+      * MODO LOTE - LE LINEIN, RECORTA CADA REGISTRO, GRAVA LINEOUT,
+      * RPTOUT E AUDITLOG; SUPORTA CHECKPOINT/REINICIO VIA CHKPT.
+      ******************************************************************
+
+       P-MODO-LOTE.
+
+            PERFORM P-OBTEM-VIEWPORT THRU P-OBTEM-VIEWPORT-FIM
+
+            DISPLAY " "
+            DISPLAY "DESEJA REINICIAR A PARTIR DO ULTIMO CHECKPOINT?"
+            DISPLAY "<S> SIM   <QUALQUER TECLA> NAO"
+            ACCEPT WS-RESTART-RESP
+
+            MOVE ZERO TO WS-NUM-LINHA
+            MOVE "N" TO WS-FIM-ARQUIVO-LINHAS
+            MOVE "N" TO WS-CKP-ACHADO
+
+            OPEN INPUT LINE-INPUT
+
+            IF WS-FS-LINE-INPUT NOT = "00"
+                DISPLAY
+                "ARQUIVO DE ENTRADA (LINEIN) NAO ENCONTRADO. LOTE "
+                "ABORTADO."
+            ELSE
+                IF WS-RESTART-SIM
+                    PERFORM P-LE-CHECKPOINT THRU P-LE-CHECKPOINT-FIM
+                END-IF
+
+                IF WS-CKP-EXISTE
+                    OPEN EXTEND LINE-OUTPUT
+                ELSE
+                    OPEN OUTPUT LINE-OUTPUT
+                END-IF
+
+                IF WS-FS-LINE-OUTPUT NOT = "00"
+                    DISPLAY
+                    "ARQUIVO DE SAIDA (LINEOUT) COM ERRO AO ABRIR ("
+                    WS-FS-LINE-OUTPUT "). LOTE ABORTADO."
+                    CLOSE LINE-INPUT
+                ELSE
+                    IF WS-CKP-EXISTE
+                        OPEN EXTEND REPORT-FILE
+                    ELSE
+                        OPEN OUTPUT REPORT-FILE
+                    END-IF
+
+                    IF WS-FS-REPORT NOT = "00"
+                        DISPLAY
+                        "ARQUIVO DE RELATORIO (RPTOUT) COM ERRO AO "
+                        "ABRIR (" WS-FS-REPORT "). LOTE ABORTADO."
+                        CLOSE LINE-INPUT
+                        CLOSE LINE-OUTPUT
+                    ELSE
+                        IF NOT WS-CKP-EXISTE
+                            PERFORM P-ESCREVE-CABECALHO-RELATORIO THRU
+                                    P-ESCREVE-CABECALHO-RELATORIO-FIM
+                        END-IF
+
+                        OPEN EXTEND AUDIT-FILE
+
+                        IF WS-FS-AUDIT NOT = "00"
+                            DISPLAY
+                            "ARQUIVO DE AUDITORIA (AUDITLOG) COM ERRO "
+                            "AO ABRIR (" WS-FS-AUDIT
+                            "). LOTE ABORTADO."
+                            CLOSE LINE-INPUT
+                            CLOSE LINE-OUTPUT
+                            CLOSE REPORT-FILE
+                        ELSE
+                            IF WS-CKP-EXISTE
+                                PERFORM P-AVANCA-CHECKPOINT THRU
+                                        P-AVANCA-CHECKPOINT-FIM
+                            END-IF
+
+                            PERFORM P-PROCESSA-LOTE THRU
+                                    P-PROCESSA-LOTE-FIM
+                                UNTIL WS-FIM-LINHAS
+
+                            PERFORM P-ESCREVE-RODAPE-RELATORIO THRU
+                                    P-ESCREVE-RODAPE-RELATORIO-FIM
+                            PERFORM P-EXIBE-RESUMO-LOTE THRU
+                                    P-EXIBE-RESUMO-LOTE-FIM
+
+                            CLOSE LINE-INPUT
+                            CLOSE LINE-OUTPUT
+                            CLOSE REPORT-FILE
+                            CLOSE AUDIT-FILE
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF
+            .
+       P-MODO-LOTE-FIM.
+
+       P-LE-CHECKPOINT.
+
+            OPEN INPUT CHECKPOINT-FILE
+
+            IF WS-FS-CHECKPT = "00"
+                READ CHECKPOINT-FILE
+                    AT END
+                        DISPLAY
+                        "NENHUM CHECKPOINT ENCONTRADO. INICIANDO DO "
+                        "ZERO."
+                    NOT AT END
+                        MOVE CKP-ULTIMA-LINHA TO WS-NUM-LINHA
+                        MOVE CKP-CONT-ACEITAS TO WS-CONT-ACEITAS
+                        MOVE CKP-CONT-REJEITADAS TO WS-CONT-REJEITADAS
+                        MOVE CKP-CONT-CORTADAS TO WS-CONT-CORTADAS
+                        MOVE CKP-CONT-TOTAL TO WS-CONT-TOTAL
+                        MOVE "S" TO WS-CKP-ACHADO
+                        DISPLAY "RETOMANDO APOS A LINHA " WS-NUM-LINHA
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            ELSE
+                DISPLAY
+                "ARQUIVO DE CHECKPOINT NAO ENCONTRADO. INICIANDO DO "
+                "ZERO."
+            END-IF
+            .
+       P-LE-CHECKPOINT-FIM.
+
+       P-AVANCA-CHECKPOINT.
+
+            MOVE ZERO TO WS-CONT-AVANCO
+
+            PERFORM P-AVANCA-UM-REGISTRO THRU P-AVANCA-UM-REGISTRO-FIM
+                UNTIL WS-CONT-AVANCO = WS-NUM-LINHA OR WS-FIM-LINHAS
+            .
+       P-AVANCA-CHECKPOINT-FIM.
+
+       P-AVANCA-UM-REGISTRO.
+
+            READ LINE-INPUT
+                AT END
+                    MOVE "S" TO WS-FIM-ARQUIVO-LINHAS
+                NOT AT END
+                    ADD 1 TO WS-CONT-AVANCO
+            END-READ
+            .
+       P-AVANCA-UM-REGISTRO-FIM.
+
+       P-PROCESSA-LOTE.
+
+            READ LINE-INPUT
+                AT END
+                    MOVE "S" TO WS-FIM-ARQUIVO-LINHAS
+                NOT AT END
+                    ADD 1 TO WS-NUM-LINHA
+                    MOVE LN-X1 TO WS-XONE
+                    MOVE LN-Y1 TO WS-YONE
+                    MOVE LN-X2 TO WS-XTWO
+                    MOVE LN-Y2 TO WS-YTWO
+
+                    PERFORM P-CALC THRU P-CALC-FIM
+                    PERFORM P-GRAVA-DETALHE THRU P-GRAVA-DETALHE-FIM
+                    PERFORM P-GRAVA-SAIDA-LOTE THRU
+                            P-GRAVA-SAIDA-LOTE-FIM
+
+                    DIVIDE WS-NUM-LINHA BY WS-CKP-INTERVALO
+                        GIVING WS-DIVISAO-TMP
+                        REMAINDER WS-RESTO-TMP
+
+                    IF WS-RESTO-TMP = 0
+                        PERFORM P-GRAVA-CHECKPOINT THRU
+                                P-GRAVA-CHECKPOINT-FIM
+                    END-IF
+            END-READ
+            .
+       P-PROCESSA-LOTE-FIM.
+
+       P-GRAVA-SAIDA-LOTE.
+
+            MOVE WS-XONE TO LO-X1
+            MOVE WS-YONE TO LO-Y1
+            MOVE WS-XTWO TO LO-X2
+            MOVE WS-YTWO TO LO-Y2
+            IF WS-VEREDITO-REJEITADA
+                MOVE ZERO TO LO-X1-CORTADO LO-Y1-CORTADO
+                             LO-X2-CORTADO LO-Y2-CORTADO
+            ELSE
+                MOVE WS-XONE-CORTADO TO LO-X1-CORTADO
+                MOVE WS-YONE-CORTADO TO LO-Y1-CORTADO
+                MOVE WS-XTWO-CORTADO TO LO-X2-CORTADO
+                MOVE WS-YTWO-CORTADO TO LO-Y2-CORTADO
+            END-IF
+            MOVE WS-VEREDITO TO LO-VEREDITO
+
+            WRITE LO-REGISTRO-SAIDA
+            .
+       P-GRAVA-SAIDA-LOTE-FIM.
+
+       P-GRAVA-CHECKPOINT.
+
+            OPEN OUTPUT CHECKPOINT-FILE
+
+            IF WS-FS-CHECKPT NOT = "00"
+                DISPLAY
+                "ERRO AO ABRIR O CHECKPOINT (CHKPT). STATUS="
+                WS-FS-CHECKPT ". CHECKPOINT NAO ATUALIZADO."
+            ELSE
+                MOVE "LINEIN" TO CKP-ARQUIVO
+                MOVE WS-NUM-LINHA TO CKP-ULTIMA-LINHA
+                MOVE WS-CONT-ACEITAS TO CKP-CONT-ACEITAS
+                MOVE WS-CONT-REJEITADAS TO CKP-CONT-REJEITADAS
+                MOVE WS-CONT-CORTADAS TO CKP-CONT-CORTADAS
+                MOVE WS-CONT-TOTAL TO CKP-CONT-TOTAL
+
+                WRITE CKP-REGISTRO
+
+                IF WS-FS-CHECKPT NOT = "00"
+                    DISPLAY
+                    "ERRO AO GRAVAR O CHECKPOINT (CHKPT). STATUS="
+                    WS-FS-CHECKPT ". CHECKPOINT NAO ATUALIZADO."
+                END-IF
+
+                CLOSE CHECKPOINT-FILE
+            END-IF
+            .
+       P-GRAVA-CHECKPOINT-FIM.
+
+       P-EXIBE-RESUMO-LOTE.
+
+            DISPLAY " "
+            DISPLAY "RESUMO DO LOTE:"
+            DISPLAY "TOTAL PROCESSADO: " WS-CONT-TOTAL
+            DISPLAY "ACEITOS:          " WS-CONT-ACEITAS
+            DISPLAY "REJEITADOS:       " WS-CONT-REJEITADAS
+            DISPLAY "RECORTADOS:       " WS-CONT-CORTADAS
+            .
+       P-EXIBE-RESUMO-LOTE-FIM.
+
+      ******************************************************************
+      * MANUTENCAO DO CADASTRO DE VIEWPORTS (VPMASTER)
+      ******************************************************************
+
+       P-MANUT-VIEWPORT.
+
+            MOVE SPACES TO WS-MANUT-OPCAO
+
+            PERFORM P-MANUT-CICLO THRU P-MANUT-CICLO-FIM
+                UNTIL WS-MANUT-SAIR
+            .
+       P-MANUT-VIEWPORT-FIM.
+
+       P-MANUT-CICLO.
+
+            DISPLAY " "
+            DISPLAY "MANUTENCAO DE VIEWPORTS"
+            DISPLAY "<I> INCLUIR  <A> ALTERAR  <E> EXCLUIR  <L> LISTAR"
+            DISPLAY "<F> FIM"
+            ACCEPT WS-MANUT-OPCAO
+
+            EVALUATE TRUE
+                WHEN WS-MANUT-INCLUIR
+                    PERFORM P-VP-INCLUIR THRU P-VP-INCLUIR-FIM
+                WHEN WS-MANUT-ALTERAR
+                    PERFORM P-VP-ALTERAR THRU P-VP-ALTERAR-FIM
+                WHEN WS-MANUT-EXCLUIR
+                    PERFORM P-VP-EXCLUIR THRU P-VP-EXCLUIR-FIM
+                WHEN WS-MANUT-LISTAR
+                    PERFORM P-VP-LISTAR THRU P-VP-LISTAR-FIM
+                WHEN WS-MANUT-SAIR
+                    CONTINUE
+                WHEN OTHER
+                    DISPLAY "OPCAO INVALIDA."
+            END-EVALUATE
+            .
+       P-MANUT-CICLO-FIM.
+
+       P-VP-ABRE-IO.
+
+            OPEN I-O VIEWPORT-FILE
+
+            IF WS-FS-VIEWPORT = "35"
+                OPEN OUTPUT VIEWPORT-FILE
+                CLOSE VIEWPORT-FILE
+                OPEN I-O VIEWPORT-FILE
+            END-IF
+            .
+       P-VP-ABRE-IO-FIM.
+
+       P-VP-INCLUIR.
+
+            DISPLAY "ID DO VIEWPORT (4 CARACTERES):"
+            ACCEPT VP-ID
+            DISPLAY "DESCRICAO:"
+            ACCEPT VP-DESCRICAO
+            DISPLAY "X MIN:"
+            ACCEPT VP-XMIN
+            DISPLAY "X MAX:"
+            ACCEPT VP-XMAX
+            DISPLAY "Y MIN:"
+            ACCEPT VP-YMIN
+            DISPLAY "Y MAX:"
+            ACCEPT VP-YMAX
+
+            PERFORM P-VP-ABRE-IO THRU P-VP-ABRE-IO-FIM
+
+            WRITE VP-REGISTRO-VIEWPORT
+                INVALID KEY
+                    DISPLAY "VIEWPORT " VP-ID " JA EXISTE. USE ALTERAR."
+                NOT INVALID KEY
+                    DISPLAY "VIEWPORT " VP-ID " INCLUIDO."
+            END-WRITE
+
+            CLOSE VIEWPORT-FILE
+            .
+       P-VP-INCLUIR-FIM.
+
+       P-VP-ALTERAR.
+
+            DISPLAY "ID DO VIEWPORT A ALTERAR:"
+            ACCEPT VP-ID
+
+            PERFORM P-VP-ABRE-IO THRU P-VP-ABRE-IO-FIM
+
+            READ VIEWPORT-FILE
+                INVALID KEY
+                    DISPLAY "VIEWPORT NAO ENCONTRADO."
+                NOT INVALID KEY
+                    DISPLAY "DESCRICAO ATUAL: " VP-DESCRICAO
+                    DISPLAY "NOVA DESCRICAO:"
+                    ACCEPT VP-DESCRICAO
+                    DISPLAY "NOVO X MIN:"
+                    ACCEPT VP-XMIN
+                    DISPLAY "NOVO X MAX:"
+                    ACCEPT VP-XMAX
+                    DISPLAY "NOVO Y MIN:"
+                    ACCEPT VP-YMIN
+                    DISPLAY "NOVO Y MAX:"
+                    ACCEPT VP-YMAX
+                    REWRITE VP-REGISTRO-VIEWPORT
+                    DISPLAY "VIEWPORT " VP-ID " ATUALIZADO."
+            END-READ
+
+            CLOSE VIEWPORT-FILE
+            .
+       P-VP-ALTERAR-FIM.
+
+       P-VP-EXCLUIR.
+
+            DISPLAY "ID DO VIEWPORT A EXCLUIR:"
+            ACCEPT VP-ID
+
+            PERFORM P-VP-ABRE-IO THRU P-VP-ABRE-IO-FIM
+
+            READ VIEWPORT-FILE
+                INVALID KEY
+                    DISPLAY "VIEWPORT NAO ENCONTRADO."
+                NOT INVALID KEY
+                    DELETE VIEWPORT-FILE
+                    DISPLAY "VIEWPORT " VP-ID " EXCLUIDO."
+            END-READ
+
+            CLOSE VIEWPORT-FILE
+            .
+       P-VP-EXCLUIR-FIM.
+
+       P-VP-LISTAR.
+
+            OPEN INPUT VIEWPORT-FILE
+
+            IF WS-FS-VIEWPORT NOT = "00"
+                DISPLAY "CADASTRO DE VIEWPORTS VAZIO OU INDISPONIVEL."
+            ELSE
+                MOVE "N" TO WS-VP-FIM
+                MOVE LOW-VALUES TO VP-ID
+
+                START VIEWPORT-FILE KEY IS NOT LESS THAN VP-ID
+                    INVALID KEY
+                        MOVE "S" TO WS-VP-FIM
+                END-START
+
+                PERFORM P-VP-LISTAR-UM THRU P-VP-LISTAR-UM-FIM
+                    UNTIL WS-VP-FIM = "S"
+
+                CLOSE VIEWPORT-FILE
+            END-IF
+            .
+       P-VP-LISTAR-FIM.
+
+       P-VP-LISTAR-UM.
+
+            READ VIEWPORT-FILE NEXT RECORD
+                AT END
+                    MOVE "S" TO WS-VP-FIM
+                NOT AT END
+                    DISPLAY VP-ID " " VP-DESCRICAO
+                            " XMIN=" VP-XMIN " XMAX=" VP-XMAX
+                            " YMIN=" VP-YMIN " YMAX=" VP-YMAX
+            END-READ
+            .
+       P-VP-LISTAR-UM-FIM.
+
+      ******************************************************************
+      * MODO POLIGONO - RECORTE DE SUTHERLAND-HODGMAN VIA POLYCLIP
+      ******************************************************************
+
+       P-MODO-POLIGONO.
+
+            OPEN EXTEND AUDIT-FILE
+
+            IF WS-FS-AUDIT NOT = "00"
+                DISPLAY
+                "ARQUIVO DE AUDITORIA (AUDITLOG) COM ERRO AO ABRIR ("
+                WS-FS-AUDIT "). MODO POLIGONO ABORTADO."
+            ELSE
+                PERFORM P-OBTEM-VIEWPORT THRU P-OBTEM-VIEWPORT-FIM
+                PERFORM P-LE-POLIGONO THRU P-LE-POLIGONO-FIM
+
+                CALL "POLYCLIP" USING WS-XMIN WS-XMAX WS-YMIN WS-YMAX
+                                       PE-LISTA-VERTICES
+                                       PS-LISTA-VERTICES
+
+                PERFORM P-EXIBE-POLIGONO THRU P-EXIBE-POLIGONO-FIM
+                PERFORM P-GRAVA-AUDITORIA-POLIGONO THRU
+                        P-GRAVA-AUDITORIA-POLIGONO-FIM
+
+                CLOSE AUDIT-FILE
+            END-IF
+            .
+       P-MODO-POLIGONO-FIM.
+
+       P-LE-POLIGONO.
+
+            MOVE "N" TO WS-POLY-QTDE-VALIDA
+
+            PERFORM P-LE-QTDE-VERTICES THRU P-LE-QTDE-VERTICES-FIM
+                UNTIL WS-POLY-QTDE-OK
+
+            MOVE WS-POLY-CONT TO PE-QTDE-VERTICES
+
+            PERFORM P-LE-UM-VERTICE THRU P-LE-UM-VERTICE-FIM
+                VARYING PE-IDX FROM 1 BY 1
+                UNTIL PE-IDX > PE-QTDE-VERTICES
+            .
+       P-LE-POLIGONO-FIM.
+
+       P-LE-QTDE-VERTICES.
+
+            DISPLAY "QUANTOS VERTICES TEM O POLIGONO (3 A 40)?"
+            ACCEPT WS-POLY-CONT
+
+            IF WS-POLY-CONT < 3 OR WS-POLY-CONT > 40
+                DISPLAY "QUANTIDADE INVALIDA. INFORME DE 3 A 40."
+            ELSE
+                MOVE "S" TO WS-POLY-QTDE-VALIDA
+            END-IF
+            .
+       P-LE-QTDE-VERTICES-FIM.
+
+       P-LE-UM-VERTICE.
+
+            DISPLAY "VERTICE " PE-IDX " - X:"
+            ACCEPT PE-VERT-X (PE-IDX)
+            DISPLAY "VERTICE " PE-IDX " - Y:"
+            ACCEPT PE-VERT-Y (PE-IDX)
+            .
+       P-LE-UM-VERTICE-FIM.
+
+       P-EXIBE-POLIGONO.
+
+            DISPLAY " "
+            DISPLAY "POLIGONO RECORTADO (" PS-QTDE-VERTICES
+                    " VERTICES):"
+
+            PERFORM P-EXIBE-UM-VERTICE THRU P-EXIBE-UM-VERTICE-FIM
+                VARYING PS-IDX FROM 1 BY 1
+                UNTIL PS-IDX > PS-QTDE-VERTICES
+            .
+       P-EXIBE-POLIGONO-FIM.
+
+       P-EXIBE-UM-VERTICE.
+
+            DISPLAY "  (" PS-VERT-X (PS-IDX) ", " PS-VERT-Y (PS-IDX)
+                    ")"
+            .
+       P-EXIBE-UM-VERTICE-FIM.
+
+       P-GRAVA-AUDITORIA-POLIGONO.
+
+            PERFORM P-GRAVA-AUD-POLIGONO-ENTRADA THRU
+                    P-GRAVA-AUD-POLIGONO-ENTRADA-FIM
+                VARYING PE-IDX FROM 1 BY 1
+                UNTIL PE-IDX > PE-QTDE-VERTICES
+
+            PERFORM P-GRAVA-AUD-POLIGONO-SAIDA THRU
+                    P-GRAVA-AUD-POLIGONO-SAIDA-FIM
+                VARYING PS-IDX FROM 1 BY 1
+                UNTIL PS-IDX > PS-QTDE-VERTICES
+            .
+       P-GRAVA-AUDITORIA-POLIGONO-FIM.
+
+       P-GRAVA-AUD-POLIGONO-ENTRADA.
+
+            MOVE WS-DATA-SISTEMA TO WS-LA-DATA
+            MOVE WS-HORA-SISTEMA TO WS-LA-HORA
+            MOVE WS-XMIN TO WS-LA-XMIN
+            MOVE WS-XMAX TO WS-LA-XMAX
+            MOVE WS-YMIN TO WS-LA-YMIN
+            MOVE WS-YMAX TO WS-LA-YMAX
+            MOVE PE-VERT-X (PE-IDX) TO WS-LA-X1
+            MOVE PE-VERT-Y (PE-IDX) TO WS-LA-Y1
+            MOVE ZERO TO WS-LA-X2
+            MOVE ZERO TO WS-LA-Y2
+            MOVE "POLY-IN" TO WS-LA-VEREDITO
+            MOVE PE-IDX TO WS-LA-INDICE
+
+            MOVE WS-LINHA-AUDITORIA TO AUD-LINHA
+            WRITE AUD-LINHA
+            .
+       P-GRAVA-AUD-POLIGONO-ENTRADA-FIM.
+
+       P-GRAVA-AUD-POLIGONO-SAIDA.
+
+            MOVE WS-DATA-SISTEMA TO WS-LA-DATA
+            MOVE WS-HORA-SISTEMA TO WS-LA-HORA
+            MOVE WS-XMIN TO WS-LA-XMIN
+            MOVE WS-XMAX TO WS-LA-XMAX
+            MOVE WS-YMIN TO WS-LA-YMIN
+            MOVE WS-YMAX TO WS-LA-YMAX
+            MOVE ZERO TO WS-LA-X1
+            MOVE ZERO TO WS-LA-Y1
+            MOVE PS-VERT-X (PS-IDX) TO WS-LA-X2
+            MOVE PS-VERT-Y (PS-IDX) TO WS-LA-Y2
+            MOVE "POLY-OUT" TO WS-LA-VEREDITO
+            MOVE PS-IDX TO WS-LA-INDICE
+
+            MOVE WS-LINHA-AUDITORIA TO AUD-LINHA
+            WRITE AUD-LINHA
+            .
+       P-GRAVA-AUD-POLIGONO-SAIDA-FIM.
+
+       END PROGRAM cohenSutherland.
